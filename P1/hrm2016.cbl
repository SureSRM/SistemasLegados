@@ -20,7 +20,8 @@
              AT COLUMN NUMBER 15.
            DISPLAY "1 AT COLUMN NUMBER 25. HRMS WRITE".
            DISPLAY "2 AT COLUMN NUMBER 25. HRMS READ".
-           DISPLAY "3 AT COLUMN NUMBER 25. EXIT".
+           DISPLAY "3 AT COLUMN NUMBER 25. HRMS REPORTS".
+           DISPLAY "4 AT COLUMN NUMBER 25. EXIT".
            DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
            ACCEPT CHOICE AT COLUMN NUMBER 46.
            IF CHOICE = 1
@@ -33,7 +34,12 @@
                 CANCEL "EMPREAD"
                 GO TO MAIN-PARA
              ELSE
-                STOP RUN.
+               IF CHOICE = 3
+                  CALL "REPORTS"
+                  CANCEL "REPORTS"
+                  GO TO MAIN-PARA
+               ELSE
+                  STOP RUN.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPREAD.
@@ -74,7 +80,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS RREVID
-           ALTERNATE RECORD KEY IS REMPID
+           ALTERNATE RECORD KEY IS REMPID WITH DUPLICATES
            FILE STATUS IS FSR.
 
            SELECT PAYMENTFILE ASSIGN TO DISK
@@ -621,7 +627,7 @@
            READ TRANSFERFILE INVALID KEY GO TO ERROR-TRANSFER-PARA.
            DISPLAY " TRANSFER CODE     :" TTRFID AT COLUMN NUMBER 1.
            DISPLAY " EMP CODE          :" TEMPID AT COLUMN NUMBER 1.
-           DISPLAY " OLD BRANCH CODE   :" TOBRID AT COLUMN NUMBER 1.
+           DISPLAY " NEW BRANCH CODE   :" TOBRID AT COLUMN NUMBER 1.
            DISPLAY " TRANSFER DATE     :" TTRFDT AT COLUMN NUMBER 1.
            CLOSE TRANSFERFILE.
            DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU"
@@ -780,7 +786,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS RREVID
-           ALTERNATE RECORD KEY IS REMPID
+           ALTERNATE RECORD KEY IS REMPID WITH DUPLICATES
            FILE STATUS IS FSR.
 
            SELECT PAYMENTFILE ASSIGN TO DISK
@@ -988,6 +994,11 @@
        77 FST   PIC XX.
        77 FSEP  PIC XX.
        77 CHOICE PIC 99.
+       77 ACTION PIC 9.
+       77 VALID-SW PIC X VALUE 'N'.
+           88 CODE-IS-VALID VALUE 'Y'.
+       77 DESIG-EOF-SW PIC X VALUE 'N'.
+           88 DESIG-EOF VALUE 'Y'.
 
        SCREEN SECTION.
        01 CLEAR-SCREEN.
@@ -1052,6 +1063,24 @@
                                    EXIT PROGRAM.
 
        EMP-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "1 AT COLUMN NUMBER 5. ADD EMPLOYEE RECORD".
+           DISPLAY "2 AT COLUMN NUMBER 5. CORRECT EMPLOYEE RECORD".
+           DISPLAY "3 AT COLUMN NUMBER 5. RETIRE EMPLOYEE RECORD".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT ACTION AT COLUMN NUMBER 45.
+           IF ACTION = 1
+              GO TO EMP-ADD-PARA
+           ELSE
+             IF ACTION = 2
+                GO TO EMP-CORRECT-PARA
+             ELSE
+               IF ACTION = 3
+                  GO TO EMP-DELETE-PARA
+               ELSE
+                  GO TO MAIN-PARA.
+
+       EMP-ADD-PARA.
            DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
            OPEN I-O EMPFILE.
            IF FSO = 30
@@ -1082,11 +1111,135 @@
            ACCEPT EBRNID AT COLUMN NUMBER 35.
            DISPLAY "ENTER DESIGNATION CODE :" AT COLUMN NUMBER 1.
            ACCEPT EDESID AT COLUMN NUMBER 35.
-           WRITE EMPREC.
+           PERFORM EMP-VALIDATE-BRANCH-PARA.
+           IF NOT CODE-IS-VALID
+              DISPLAY "INVALID BRANCH CODE" AT COLUMN NUMBER 1
+              CLOSE EMPFILE
+              GO TO MAIN-PARA.
+           PERFORM EMP-VALIDATE-DESIG-PARA.
+           IF NOT CODE-IS-VALID
+              DISPLAY "INVALID DESIGNATION CODE" AT COLUMN NUMBER 1
+              CLOSE EMPFILE
+              GO TO MAIN-PARA.
+           WRITE EMPREC
+              INVALID KEY
+                 DISPLAY "EMPLOYEE CODE ALREADY EXISTS"
+                   AT COLUMN NUMBER 1.
+           CLOSE EMPFILE.
+           GO TO MAIN-PARA.
+
+       EMP-VALIDATE-BRANCH-PARA.
+           MOVE 'N' TO VALID-SW.
+           OPEN INPUT BRANCHFILE.
+           MOVE EBRNID TO BBRID.
+           READ BRANCHFILE
+              INVALID KEY
+                 MOVE 'N' TO VALID-SW
+              NOT INVALID KEY
+                 MOVE 'Y' TO VALID-SW.
+           CLOSE BRANCHFILE.
+
+       EMP-VALIDATE-DESIG-PARA.
+           MOVE 'N' TO VALID-SW.
+           MOVE 'N' TO DESIG-EOF-SW.
+           OPEN INPUT DESIGNATIONFILE.
+           PERFORM EMP-DESIG-SCAN-PARA
+              UNTIL DESIG-EOF OR CODE-IS-VALID.
+           CLOSE DESIGNATIONFILE.
+
+       EMP-DESIG-SCAN-PARA.
+           READ DESIGNATIONFILE AT END SET DESIG-EOF TO TRUE
+              GO TO EMP-DESIG-SCAN-EXIT.
+           IF DESID = EDESID
+              MOVE 'Y' TO VALID-SW.
+       EMP-DESIG-SCAN-EXIT.
+           EXIT.
+
+       EMP-CORRECT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O EMPFILE.
+           DISPLAY "ENTER CODE TO CORRECT :" AT COLUMN NUMBER 1.
+           ACCEPT EEMPID AT COLUMN NUMBER 35.
+           READ EMPFILE
+              INVALID KEY
+                 DISPLAY "EMPLOYEE CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE EMPFILE
+                 GO TO MAIN-PARA.
+           DISPLAY "ENTER NAME :" AT COLUMN NUMBER 1.
+           ACCEPT EEMPNAME AT COLUMN NUMBER 35.
+           DISPLAY "ENTER ADDRESS :" AT COLUMN NUMBER 1.
+           ACCEPT EEMPADDR AT COLUMN NUMBER 35.
+           DISPLAY "ENTER PHONE :" AT COLUMN NUMBER 1.
+           ACCEPT EPHONE AT COLUMN NUMBER 35.
+           DISPLAY "ENTER DATE OF JOIN :" AT COLUMN NUMBER 1.
+           ACCEPT EDOJ AT COLUMN NUMBER 35.
+           DISPLAY "ENTER DIPLOMA :" AT COLUMN NUMBER 1.
+           ACCEPT EDIP AT COLUMN NUMBER 35.
+           DISPLAY "ENTER UG :" AT COLUMN NUMBER 1.
+           ACCEPT EUG AT COLUMN NUMBER 35.
+           DISPLAY "ENTER PG :" AT COLUMN NUMBER 1.
+           ACCEPT EPG AT COLUMN NUMBER 35.
+           DISPLAY "ENTER PROFESSIONAL QUALITY :" AT COLUMN NUMBER 1.
+           ACCEPT EPROFQ AT COLUMN NUMBER 35.
+           DISPLAY "ENTER SKILL SET :" AT COLUMN NUMBER 1.
+           ACCEPT ESKILL AT COLUMN NUMBER 35.
+           DISPLAY "ENTER GRADE NUMBER :" AT COLUMN NUMBER 1.
+           ACCEPT EGRDNO AT COLUMN NUMBER 35.
+           DISPLAY "ENTER BRANCH CODE :" AT COLUMN NUMBER 1.
+           ACCEPT EBRNID AT COLUMN NUMBER 35.
+           DISPLAY "ENTER DESIGNATION CODE :" AT COLUMN NUMBER 1.
+           ACCEPT EDESID AT COLUMN NUMBER 35.
+           PERFORM EMP-VALIDATE-BRANCH-PARA.
+           IF NOT CODE-IS-VALID
+              DISPLAY "INVALID BRANCH CODE" AT COLUMN NUMBER 1
+              CLOSE EMPFILE
+              GO TO MAIN-PARA.
+           PERFORM EMP-VALIDATE-DESIG-PARA.
+           IF NOT CODE-IS-VALID
+              DISPLAY "INVALID DESIGNATION CODE" AT COLUMN NUMBER 1
+              CLOSE EMPFILE
+              GO TO MAIN-PARA.
+           REWRITE EMPREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE RECORD" AT COLUMN NUMBER 1.
+           CLOSE EMPFILE.
+           GO TO MAIN-PARA.
+
+       EMP-DELETE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O EMPFILE.
+           DISPLAY "ENTER CODE TO RETIRE :" AT COLUMN NUMBER 1.
+           ACCEPT EEMPID AT COLUMN NUMBER 35.
+           READ EMPFILE
+              INVALID KEY
+                 DISPLAY "EMPLOYEE CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE EMPFILE
+                 GO TO MAIN-PARA.
+           DELETE EMPFILE RECORD
+              INVALID KEY
+                 DISPLAY "UNABLE TO RETIRE RECORD" AT COLUMN NUMBER 1.
            CLOSE EMPFILE.
            GO TO MAIN-PARA.
 
        LEAVE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "1 AT COLUMN NUMBER 5. ADD LEAVE RECORD".
+           DISPLAY "2 AT COLUMN NUMBER 5. CORRECT LEAVE RECORD".
+           DISPLAY "3 AT COLUMN NUMBER 5. RETIRE LEAVE RECORD".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT ACTION AT COLUMN NUMBER 45.
+           IF ACTION = 1
+              GO TO LEAVE-ADD-PARA
+           ELSE
+             IF ACTION = 2
+                GO TO LEAVE-CORRECT-PARA
+             ELSE
+               IF ACTION = 3
+                  GO TO LEAVE-DELETE-PARA
+               ELSE
+                  GO TO MAIN-PARA.
+
+       LEAVE-ADD-PARA.
            DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
            OPEN I-O LEAVEFILE.
            IF FSL = 30
@@ -1099,14 +1252,72 @@
            ACCEPT LTODATE AT COLUMN NUMBER 35.
            DISPLAY "ENTER LEAVE CATEGORY :" AT COLUMN NUMBER 1.
            ACCEPT LLEVCAT AT COLUMN NUMBER 35.
-           WRITE LEAVEREC.
+           WRITE LEAVEREC
+              INVALID KEY
+                 DISPLAY "LEAVE CODE ALREADY EXISTS" AT COLUMN NUMBER 1.
+           CLOSE LEAVEFILE.
+           GO TO MAIN-PARA.
+
+       LEAVE-CORRECT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O LEAVEFILE.
+           DISPLAY "ENTER CODE TO CORRECT :" AT COLUMN NUMBER 1.
+           ACCEPT LEMPID AT COLUMN NUMBER 35.
+           READ LEAVEFILE
+              INVALID KEY
+                 DISPLAY "LEAVE CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE LEAVEFILE
+                 GO TO MAIN-PARA.
+           DISPLAY "ENTER FROM DATE :" AT COLUMN NUMBER 1.
+           ACCEPT LFMDATE AT COLUMN NUMBER 35.
+           DISPLAY "ENTER TO DATE :" AT COLUMN NUMBER 1.
+           ACCEPT LTODATE AT COLUMN NUMBER 35.
+           DISPLAY "ENTER LEAVE CATEGORY :" AT COLUMN NUMBER 1.
+           ACCEPT LLEVCAT AT COLUMN NUMBER 35.
+           REWRITE LEAVEREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE RECORD" AT COLUMN NUMBER 1.
+           CLOSE LEAVEFILE.
+           GO TO MAIN-PARA.
+
+       LEAVE-DELETE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O LEAVEFILE.
+           DISPLAY "ENTER CODE TO RETIRE :" AT COLUMN NUMBER 1.
+           ACCEPT LEMPID AT COLUMN NUMBER 35.
+           READ LEAVEFILE
+              INVALID KEY
+                 DISPLAY "LEAVE CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE LEAVEFILE
+                 GO TO MAIN-PARA.
+           DELETE LEAVEFILE RECORD
+              INVALID KEY
+                 DISPLAY "UNABLE TO RETIRE RECORD" AT COLUMN NUMBER 1.
            CLOSE LEAVEFILE.
            GO TO MAIN-PARA.
 
        BRANCH-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "1 AT COLUMN NUMBER 5. ADD BRANCH RECORD".
+           DISPLAY "2 AT COLUMN NUMBER 5. CORRECT BRANCH RECORD".
+           DISPLAY "3 AT COLUMN NUMBER 5. RETIRE BRANCH RECORD".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT ACTION AT COLUMN NUMBER 45.
+           IF ACTION = 1
+              GO TO BRANCH-ADD-PARA
+           ELSE
+             IF ACTION = 2
+                GO TO BRANCH-CORRECT-PARA
+             ELSE
+               IF ACTION = 3
+                  GO TO BRANCH-DELETE-PARA
+               ELSE
+                  GO TO MAIN-PARA.
+
+       BRANCH-ADD-PARA.
            DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
            OPEN I-O BRANCHFILE.
-           IF FSL = 30
+           IF FSB = 30
               OPEN OUTPUT BRANCHFILE.
            DISPLAY "ENTER BRANCH CODE :" AT COLUMN NUMBER 1.
            ACCEPT BBRID AT COLUMN NUMBER 35.
@@ -1120,7 +1331,51 @@
            ACCEPT BEMAIL AT COLUMN NUMBER 35.
            DISPLAY "ENTER MANAGER NAME :" AT COLUMN NUMBER 1.
            ACCEPT BMGRNAME AT COLUMN NUMBER 35.
-           WRITE BRANCHREC.
+           WRITE BRANCHREC
+              INVALID KEY
+                 DISPLAY "BRANCH CODE ALREADY EXISTS" AT COLUMN NUMBER 1.
+           CLOSE BRANCHFILE.
+           GO TO MAIN-PARA.
+
+       BRANCH-CORRECT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O BRANCHFILE.
+           DISPLAY "ENTER BRANCH CODE TO CORRECT :" AT COLUMN NUMBER 1.
+           ACCEPT BBRID AT COLUMN NUMBER 35.
+           READ BRANCHFILE
+              INVALID KEY
+                 DISPLAY "BRANCH CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE BRANCHFILE
+                 GO TO MAIN-PARA.
+           DISPLAY "ENTER BRANCH NAME :" AT COLUMN NUMBER 1.
+           ACCEPT BBRNAME AT COLUMN NUMBER 35.
+           DISPLAY "ENTER BRANCH ADDRESS :" AT COLUMN NUMBER 1.
+           ACCEPT BBRADD AT COLUMN NUMBER 35.
+           DISPLAY "ENTER PHONE :" AT COLUMN NUMBER 1.
+           ACCEPT BBRPH AT COLUMN NUMBER 35.
+           DISPLAY "ENTER E-MAIL :" AT COLUMN NUMBER 1.
+           ACCEPT BEMAIL AT COLUMN NUMBER 35.
+           DISPLAY "ENTER MANAGER NAME :" AT COLUMN NUMBER 1.
+           ACCEPT BMGRNAME AT COLUMN NUMBER 35.
+           REWRITE BRANCHREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE RECORD" AT COLUMN NUMBER 1.
+           CLOSE BRANCHFILE.
+           GO TO MAIN-PARA.
+
+       BRANCH-DELETE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O BRANCHFILE.
+           DISPLAY "ENTER BRANCH CODE TO RETIRE :" AT COLUMN NUMBER 1.
+           ACCEPT BBRID AT COLUMN NUMBER 35.
+           READ BRANCHFILE
+              INVALID KEY
+                 DISPLAY "BRANCH CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE BRANCHFILE
+                 GO TO MAIN-PARA.
+           DELETE BRANCHFILE RECORD
+              INVALID KEY
+                 DISPLAY "UNABLE TO RETIRE RECORD" AT COLUMN NUMBER 1.
            CLOSE BRANCHFILE.
            GO TO MAIN-PARA.
 
@@ -1138,6 +1393,24 @@
            GO TO MAIN-PARA.
 
        DEPARTMENT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "1 AT COLUMN NUMBER 5. ADD DEPARTMENT RECORD".
+           DISPLAY "2 AT COLUMN NUMBER 5. CORRECT DEPARTMENT RECORD".
+           DISPLAY "3 AT COLUMN NUMBER 5. RETIRE DEPARTMENT RECORD".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT ACTION AT COLUMN NUMBER 45.
+           IF ACTION = 1
+              GO TO DEPARTMENT-ADD-PARA
+           ELSE
+             IF ACTION = 2
+                GO TO DEPARTMENT-CORRECT-PARA
+             ELSE
+               IF ACTION = 3
+                  GO TO DEPARTMENT-DELETE-PARA
+               ELSE
+                  GO TO MAIN-PARA.
+
+       DEPARTMENT-ADD-PARA.
            DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
            OPEN I-O DEPARTMENTFILE.
            IF FSDEP = 30
@@ -1146,11 +1419,68 @@
            ACCEPT DEPCODE AT COLUMN NUMBER 35.
            DISPLAY "ENTER DEPARTMENT NAME :" AT COLUMN NUMBER 1.
            ACCEPT DEPNAME AT COLUMN NUMBER 35.
-           WRITE DEPARTMENTREC.
+           WRITE DEPARTMENTREC
+              INVALID KEY
+                 DISPLAY "DEPARTMENT CODE ALREADY EXISTS"
+                   AT COLUMN NUMBER 1.
+           CLOSE DEPARTMENTFILE.
+           GO TO MAIN-PARA.
+
+       DEPARTMENT-CORRECT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O DEPARTMENTFILE.
+           DISPLAY "ENTER DEPARTMENT CODE TO CORRECT :"
+             AT COLUMN NUMBER 1.
+           ACCEPT DEPCODE AT COLUMN NUMBER 35.
+           READ DEPARTMENTFILE
+              INVALID KEY
+                 DISPLAY "DEPARTMENT CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE DEPARTMENTFILE
+                 GO TO MAIN-PARA.
+           DISPLAY "ENTER DEPARTMENT NAME :" AT COLUMN NUMBER 1.
+           ACCEPT DEPNAME AT COLUMN NUMBER 35.
+           REWRITE DEPARTMENTREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE RECORD" AT COLUMN NUMBER 1.
+           CLOSE DEPARTMENTFILE.
+           GO TO MAIN-PARA.
+
+       DEPARTMENT-DELETE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O DEPARTMENTFILE.
+           DISPLAY "ENTER DEPARTMENT CODE TO RETIRE :"
+             AT COLUMN NUMBER 1.
+           ACCEPT DEPCODE AT COLUMN NUMBER 35.
+           READ DEPARTMENTFILE
+              INVALID KEY
+                 DISPLAY "DEPARTMENT CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE DEPARTMENTFILE
+                 GO TO MAIN-PARA.
+           DELETE DEPARTMENTFILE RECORD
+              INVALID KEY
+                 DISPLAY "UNABLE TO RETIRE RECORD" AT COLUMN NUMBER 1.
            CLOSE DEPARTMENTFILE.
            GO TO MAIN-PARA.
 
        REVISION-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "1 AT COLUMN NUMBER 5. ADD REVISION RECORD".
+           DISPLAY "2 AT COLUMN NUMBER 5. CORRECT REVISION RECORD".
+           DISPLAY "3 AT COLUMN NUMBER 5. RETIRE REVISION RECORD".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT ACTION AT COLUMN NUMBER 45.
+           IF ACTION = 1
+              GO TO REVISION-ADD-PARA
+           ELSE
+             IF ACTION = 2
+                GO TO REVISION-CORRECT-PARA
+             ELSE
+               IF ACTION = 3
+                  GO TO REVISION-DELETE-PARA
+               ELSE
+                  GO TO MAIN-PARA.
+
+       REVISION-ADD-PARA.
            DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
            OPEN I-O REVISIONFILE.
            IF FSR = 30
@@ -1187,17 +1517,144 @@
            ACCEPT RESI AT COLUMN NUMBER 35.
            DISPLAY "ENTER REVISED DATE :" AT COLUMN NUMBER 1.
            ACCEPT RREVDATE AT COLUMN NUMBER 35.
-           WRITE REVISIONREC.
+           WRITE REVISIONREC
+              INVALID KEY
+                 DISPLAY "REVISION CODE ALREADY EXISTS"
+                   AT COLUMN NUMBER 1.
+           CLOSE REVISIONFILE.
+           GO TO MAIN-PARA.
+
+       REVISION-CORRECT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O REVISIONFILE.
+           DISPLAY "ENTER REVISION CODE TO CORRECT :"
+             AT COLUMN NUMBER 1.
+           ACCEPT RREVID AT COLUMN NUMBER 35.
+           READ REVISIONFILE
+              INVALID KEY
+                 DISPLAY "REVISION CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE REVISIONFILE
+                 GO TO MAIN-PARA.
+           DISPLAY "ENTER EMPLOYEE CODE :" AT COLUMN NUMBER 1.
+           ACCEPT REMPID AT COLUMN NUMBER 35.
+           DISPLAY "ENTER DESIGNATION CODE :" AT COLUMN NUMBER 1.
+           ACCEPT RDESCODE AT COLUMN NUMBER 35.
+           DISPLAY "ENTER BASIC :" AT COLUMN NUMBER 1.
+           ACCEPT RBASIC AT COLUMN NUMBER 35.
+           DISPLAY "ENTER HRA :" AT COLUMN NUMBER 1.
+           ACCEPT RHRA AT COLUMN NUMBER 35.
+           DISPLAY "ENTER DPA :" AT COLUMN NUMBER 1.
+           ACCEPT RDPA AT COLUMN NUMBER 35.
+           DISPLAY "ENTER PPA :" AT COLUMN NUMBER 1.
+           ACCEPT RPPA AT COLUMN NUMBER 35.
+           DISPLAY "ENTER EDUCATIONAL ALLOWANCE :" AT COLUMN NUMBER 1.
+           ACCEPT REDUA AT COLUMN NUMBER 35.
+           DISPLAY "ENTER TECH AT COLUMN NUMBER 1. JOURNAL :".
+           ACCEPT RTECHJR AT COLUMN NUMBER 35.
+           DISPLAY "ENTER LUNCH ALLOWANCE :" AT COLUMN NUMBER 1.
+           ACCEPT RLUNCHA AT COLUMN NUMBER 35.
+           DISPLAY "ENTER CONVEYANCE :" AT COLUMN NUMBER 1.
+           ACCEPT RCONVEY AT COLUMN NUMBER 35.
+           DISPLAY "ENTER BUSINESS ATTIREMENT :" AT COLUMN NUMBER 1.
+           ACCEPT RBUSATR AT COLUMN NUMBER 35.
+           DISPLAY "ENTER LEAVE TRAVEL ALLOWANCE :" AT COLUMN NUMBER 1.
+           ACCEPT RLTA AT COLUMN NUMBER 35.
+           DISPLAY "ENTER PF :" AT COLUMN NUMBER 1.
+           ACCEPT RPF AT COLUMN NUMBER 35.
+           DISPLAY "ENTER ESI :" AT COLUMN NUMBER 1.
+           ACCEPT RESI AT COLUMN NUMBER 35.
+           DISPLAY "ENTER REVISED DATE :" AT COLUMN NUMBER 1.
+           ACCEPT RREVDATE AT COLUMN NUMBER 35.
+           REWRITE REVISIONREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE RECORD" AT COLUMN NUMBER 1.
+           CLOSE REVISIONFILE.
+           GO TO MAIN-PARA.
+
+       REVISION-DELETE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O REVISIONFILE.
+           DISPLAY "ENTER REVISION CODE TO RETIRE :"
+             AT COLUMN NUMBER 1.
+           ACCEPT RREVID AT COLUMN NUMBER 35.
+           READ REVISIONFILE
+              INVALID KEY
+                 DISPLAY "REVISION CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE REVISIONFILE
+                 GO TO MAIN-PARA.
+           DELETE REVISIONFILE RECORD
+              INVALID KEY
+                 DISPLAY "UNABLE TO RETIRE RECORD" AT COLUMN NUMBER 1.
            CLOSE REVISIONFILE.
            GO TO MAIN-PARA.
 
        PAYMENT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "1 AT COLUMN NUMBER 5. ADD PAYMENT RECORD".
+           DISPLAY "2 AT COLUMN NUMBER 5. CORRECT PAYMENT RECORD".
+           DISPLAY "3 AT COLUMN NUMBER 5. RETIRE PAYMENT RECORD".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT ACTION AT COLUMN NUMBER 45.
+           IF ACTION = 1
+              GO TO PAYMENT-ADD-PARA
+           ELSE
+             IF ACTION = 2
+                GO TO PAYMENT-CORRECT-PARA
+             ELSE
+               IF ACTION = 3
+                  GO TO PAYMENT-DELETE-PARA
+               ELSE
+                  GO TO MAIN-PARA.
+
+       PAYMENT-ADD-PARA.
            DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
            OPEN I-O PAYMENTFILE.
            IF FSP = 30
               OPEN OUTPUT PAYMENTFILE.
            DISPLAY "ENTER EMPLOYEE CODE :" AT COLUMN NUMBER 1.
            ACCEPT PEMPID AT COLUMN NUMBER 35.
+           PERFORM PAYMENT-FIELDS-PARA.
+           WRITE PAYMENTREC
+              INVALID KEY
+                 DISPLAY "PAYMENT CODE ALREADY EXISTS"
+                   AT COLUMN NUMBER 1.
+           CLOSE PAYMENTFILE.
+           GO TO MAIN-PARA.
+
+       PAYMENT-CORRECT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O PAYMENTFILE.
+           DISPLAY "ENTER EMPLOYEE CODE TO CORRECT :" AT COLUMN NUMBER 1.
+           ACCEPT PEMPID AT COLUMN NUMBER 35.
+           READ PAYMENTFILE
+              INVALID KEY
+                 DISPLAY "PAYMENT CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE PAYMENTFILE
+                 GO TO MAIN-PARA.
+           PERFORM PAYMENT-FIELDS-PARA.
+           REWRITE PAYMENTREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE RECORD" AT COLUMN NUMBER 1.
+           CLOSE PAYMENTFILE.
+           GO TO MAIN-PARA.
+
+       PAYMENT-DELETE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O PAYMENTFILE.
+           DISPLAY "ENTER EMPLOYEE CODE TO RETIRE :" AT COLUMN NUMBER 1.
+           ACCEPT PEMPID AT COLUMN NUMBER 35.
+           READ PAYMENTFILE
+              INVALID KEY
+                 DISPLAY "PAYMENT CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE PAYMENTFILE
+                 GO TO MAIN-PARA.
+           DELETE PAYMENTFILE RECORD
+              INVALID KEY
+                 DISPLAY "UNABLE TO RETIRE RECORD" AT COLUMN NUMBER 1.
+           CLOSE PAYMENTFILE.
+           GO TO MAIN-PARA.
+
+       PAYMENT-FIELDS-PARA.
            DISPLAY "ENTER BASIC :" AT COLUMN NUMBER 1.
            ACCEPT PBASIC AT COLUMN NUMBER 35.
            DISPLAY "ENTER DA :" AT COLUMN NUMBER 1.
@@ -1257,10 +1714,6 @@
            ACCEPT PCREDIT AT COLUMN NUMBER 35.
            DISPLAY "ENTER CLUB :" AT COLUMN NUMBER 1.
            ACCEPT PCLUB AT COLUMN NUMBER 35.
-           DISPLAY "ENTER CLUB :" AT COLUMN NUMBER 1.
-           ACCEPT PCLUB AT COLUMN NUMBER 35.
-           DISPLAY "ENTER CLUB :" AT COLUMN NUMBER 1.
-           ACCEPT PCLUB AT COLUMN NUMBER 35.
            DISPLAY "ENTER CASUAL LEAVE :" AT COLUMN NUMBER 1.
            ACCEPT PCL AT COLUMN NUMBER 35.
            DISPLAY "ENTER SICK LEAVE :" AT COLUMN NUMBER 1.
@@ -1271,11 +1724,26 @@
            ACCEPT PLLOP AT COLUMN NUMBER 35.
            DISPLAY "ENTER OTHER LEAVES :" AT COLUMN NUMBER 1.
            ACCEPT POTHERL AT COLUMN NUMBER 35.
-           WRITE PAYMENTREC.
-           CLOSE PAYMENTFILE.
-           GO TO MAIN-PARA.
 
        CONFIRMATION-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "1 AT COLUMN NUMBER 5. ADD CONFIRMATION RECORD".
+           DISPLAY "2 AT COLUMN NUMBER 5. CORRECT CONFIRMATION RECORD".
+           DISPLAY "3 AT COLUMN NUMBER 5. RETIRE CONFIRMATION RECORD".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT ACTION AT COLUMN NUMBER 45.
+           IF ACTION = 1
+              GO TO CONFIRMATION-ADD-PARA
+           ELSE
+             IF ACTION = 2
+                GO TO CONFIRMATION-CORRECT-PARA
+             ELSE
+               IF ACTION = 3
+                  GO TO CONFIRMATION-DELETE-PARA
+               ELSE
+                  GO TO MAIN-PARA.
+
+       CONFIRMATION-ADD-PARA.
            DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
            OPEN I-O CONFIRMATIONFILE.
            IF FSC = 30
@@ -1286,7 +1754,50 @@
            ACCEPT CEMPID AT COLUMN NUMBER 35.
            DISPLAY "ENTER CONFIRMATION DATE :" AT COLUMN NUMBER 1.
            ACCEPT CCDATE AT COLUMN NUMBER 35.
-           WRITE CONFIRMATIONREC.
+           WRITE CONFIRMATIONREC
+              INVALID KEY
+                 DISPLAY "CONFIRMATION CODE ALREADY EXISTS"
+                   AT COLUMN NUMBER 1.
+           CLOSE CONFIRMATIONFILE.
+           GO TO MAIN-PARA.
+
+       CONFIRMATION-CORRECT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O CONFIRMATIONFILE.
+           DISPLAY "ENTER CONFIRMATION CODE TO CORRECT :"
+             AT COLUMN NUMBER 1.
+           ACCEPT CCONID AT COLUMN NUMBER 35.
+           READ CONFIRMATIONFILE
+              INVALID KEY
+                 DISPLAY "CONFIRMATION CODE NOT FOUND"
+                   AT COLUMN NUMBER 1
+                 CLOSE CONFIRMATIONFILE
+                 GO TO MAIN-PARA.
+           DISPLAY "ENTER EMP CODE :" AT COLUMN NUMBER 1.
+           ACCEPT CEMPID AT COLUMN NUMBER 35.
+           DISPLAY "ENTER CONFIRMATION DATE :" AT COLUMN NUMBER 1.
+           ACCEPT CCDATE AT COLUMN NUMBER 35.
+           REWRITE CONFIRMATIONREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE RECORD" AT COLUMN NUMBER 1.
+           CLOSE CONFIRMATIONFILE.
+           GO TO MAIN-PARA.
+
+       CONFIRMATION-DELETE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O CONFIRMATIONFILE.
+           DISPLAY "ENTER CONFIRMATION CODE TO RETIRE :"
+             AT COLUMN NUMBER 1.
+           ACCEPT CCONID AT COLUMN NUMBER 35.
+           READ CONFIRMATIONFILE
+              INVALID KEY
+                 DISPLAY "CONFIRMATION CODE NOT FOUND"
+                   AT COLUMN NUMBER 1
+                 CLOSE CONFIRMATIONFILE
+                 GO TO MAIN-PARA.
+           DELETE CONFIRMATIONFILE RECORD
+              INVALID KEY
+                 DISPLAY "UNABLE TO RETIRE RECORD" AT COLUMN NUMBER 1.
            CLOSE CONFIRMATIONFILE.
            GO TO MAIN-PARA.
 
@@ -1302,6 +1813,24 @@
            GO TO MAIN-PARA.
 
        TRANSFER-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "1 AT COLUMN NUMBER 5. ADD TRANSFER RECORD".
+           DISPLAY "2 AT COLUMN NUMBER 5. CORRECT TRANSFER RECORD".
+           DISPLAY "3 AT COLUMN NUMBER 5. RETIRE TRANSFER RECORD".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT ACTION AT COLUMN NUMBER 45.
+           IF ACTION = 1
+              GO TO TRANSFER-ADD-PARA
+           ELSE
+             IF ACTION = 2
+                GO TO TRANSFER-CORRECT-PARA
+             ELSE
+               IF ACTION = 3
+                  GO TO TRANSFER-DELETE-PARA
+               ELSE
+                  GO TO MAIN-PARA.
+
+       TRANSFER-ADD-PARA.
            DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
            OPEN I-O TRANSFERFILE.
            IF FST = 30
@@ -1310,34 +1839,161 @@
            ACCEPT TTRFID AT COLUMN NUMBER 35.
            DISPLAY "ENTER EMP CODE :" AT COLUMN NUMBER 1.
            ACCEPT TEMPID AT COLUMN NUMBER 35.
-           DISPLAY "ENTER OLD BRANCH CODE :" AT COLUMN NUMBER 1.
+           DISPLAY "ENTER NEW BRANCH CODE :" AT COLUMN NUMBER 1.
            ACCEPT TOBRID AT COLUMN NUMBER 35.
            DISPLAY "ENTER TRANSFER DATE :" AT COLUMN NUMBER 1.
            ACCEPT TTRFDT AT COLUMN NUMBER 35.
-           WRITE TRANSFERREC.
+           MOVE 'Y' TO VALID-SW.
+           WRITE TRANSFERREC
+              INVALID KEY
+                 DISPLAY "TRANSFER CODE ALREADY EXISTS"
+                   AT COLUMN NUMBER 1
+                 MOVE 'N' TO VALID-SW.
            CLOSE TRANSFERFILE.
+           IF CODE-IS-VALID
+              PERFORM TRANSFER-SYNC-EMP-PARA.
            GO TO MAIN-PARA.
 
-       EMPPERSONAL-PARA.
+       TRANSFER-SYNC-EMP-PARA.
+           OPEN I-O EMPFILE.
+           MOVE TEMPID TO EEMPID.
+           READ EMPFILE
+              INVALID KEY
+                 DISPLAY "EMPLOYEE CODE NOT ON FILE - NOT UPDATED"
+                   AT COLUMN NUMBER 1
+                 CLOSE EMPFILE
+                 GO TO TRANSFER-SYNC-EMP-EXIT.
+           MOVE TOBRID TO EBRNID.
+           REWRITE EMPREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE EMPLOYEE BRANCH CODE"
+                   AT COLUMN NUMBER 1.
+           CLOSE EMPFILE.
+       TRANSFER-SYNC-EMP-EXIT.
+           EXIT.
+
+       TRANSFER-CORRECT-PARA.
            DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
-           OPEN I-O EMPPERSONALFILE.
-           IF FSEP = 30
-              OPEN OUTPUT EMPPERSONALFILE.
+           OPEN I-O TRANSFERFILE.
+           DISPLAY "ENTER TRANSFER CODE TO CORRECT :" AT COLUMN NUMBER 1.
+           ACCEPT TTRFID AT COLUMN NUMBER 35.
+           READ TRANSFERFILE
+              INVALID KEY
+                 DISPLAY "TRANSFER CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE TRANSFERFILE
+                 GO TO MAIN-PARA.
            DISPLAY "ENTER EMP CODE :" AT COLUMN NUMBER 1.
-           ACCEPT EPEMPID AT COLUMN NUMBER 35.
-           DISPLAY "ENTER TEMP ADDRESS :" AT COLUMN NUMBER 1.
-           ACCEPT EPTADD AT COLUMN NUMBER 35.
-           DISPLAY "ENTER PHONE :" AT COLUMN NUMBER 1.
-           ACCEPT EPTPH AT COLUMN NUMBER 35.
-           DISPLAY "ENTER DOB :" AT COLUMN NUMBER 1.
-           ACCEPT EPDOB AT COLUMN NUMBER 35.
-           DISPLAY "ENTER POB :" AT COLUMN NUMBER 1.
-           ACCEPT EPPOB AT COLUMN NUMBER 35.
-           DISPLAY "ENTER LANGUAGE KNOWN :" AT COLUMN NUMBER 1.
-           ACCEPT EPLANG AT COLUMN NUMBER 35.
-           DISPLAY "ENTER BLOOD GROUP :" AT COLUMN NUMBER 1.
-           ACCEPT EPBLOOD AT COLUMN NUMBER 35.
-           DISPLAY "ENTER WEIGHT :" AT COLUMN NUMBER 1.
+           ACCEPT TEMPID AT COLUMN NUMBER 35.
+           DISPLAY "ENTER NEW BRANCH CODE :" AT COLUMN NUMBER 1.
+           ACCEPT TOBRID AT COLUMN NUMBER 35.
+           DISPLAY "ENTER TRANSFER DATE :" AT COLUMN NUMBER 1.
+           ACCEPT TTRFDT AT COLUMN NUMBER 35.
+           MOVE 'Y' TO VALID-SW.
+           REWRITE TRANSFERREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE RECORD" AT COLUMN NUMBER 1
+                 MOVE 'N' TO VALID-SW.
+           CLOSE TRANSFERFILE.
+           IF CODE-IS-VALID
+              PERFORM TRANSFER-SYNC-EMP-PARA.
+           GO TO MAIN-PARA.
+
+       TRANSFER-DELETE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O TRANSFERFILE.
+           DISPLAY "ENTER TRANSFER CODE TO RETIRE :" AT COLUMN NUMBER 1.
+           ACCEPT TTRFID AT COLUMN NUMBER 35.
+           READ TRANSFERFILE
+              INVALID KEY
+                 DISPLAY "TRANSFER CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE TRANSFERFILE
+                 GO TO MAIN-PARA.
+           DELETE TRANSFERFILE RECORD
+              INVALID KEY
+                 DISPLAY "UNABLE TO RETIRE RECORD" AT COLUMN NUMBER 1.
+           CLOSE TRANSFERFILE.
+           GO TO MAIN-PARA.
+
+       EMPPERSONAL-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "1 AT COLUMN NUMBER 5. ADD PERSONAL RECORD".
+           DISPLAY "2 AT COLUMN NUMBER 5. CORRECT PERSONAL RECORD".
+           DISPLAY "3 AT COLUMN NUMBER 5. RETIRE PERSONAL RECORD".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT ACTION AT COLUMN NUMBER 45.
+           IF ACTION = 1
+              GO TO EMPPERSONAL-ADD-PARA
+           ELSE
+             IF ACTION = 2
+                GO TO EMPPERSONAL-CORRECT-PARA
+             ELSE
+               IF ACTION = 3
+                  GO TO EMPPERSONAL-DELETE-PARA
+               ELSE
+                  GO TO MAIN-PARA.
+
+       EMPPERSONAL-ADD-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O EMPPERSONALFILE.
+           IF FSEP = 30
+              OPEN OUTPUT EMPPERSONALFILE.
+           DISPLAY "ENTER EMP CODE :" AT COLUMN NUMBER 1.
+           ACCEPT EPEMPID AT COLUMN NUMBER 35.
+           PERFORM EMPPERSONAL-FIELDS-PARA.
+           WRITE EMPPERSONALREC
+              INVALID KEY
+                 DISPLAY "EMPLOYEE CODE ALREADY EXISTS"
+                   AT COLUMN NUMBER 1.
+           CLOSE EMPPERSONALFILE.
+           GO TO MAIN-PARA.
+
+       EMPPERSONAL-CORRECT-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O EMPPERSONALFILE.
+           DISPLAY "ENTER EMP CODE TO CORRECT :" AT COLUMN NUMBER 1.
+           ACCEPT EPEMPID AT COLUMN NUMBER 35.
+           READ EMPPERSONALFILE
+              INVALID KEY
+                 DISPLAY "EMPLOYEE CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE EMPPERSONALFILE
+                 GO TO MAIN-PARA.
+           PERFORM EMPPERSONAL-FIELDS-PARA.
+           REWRITE EMPPERSONALREC
+              INVALID KEY
+                 DISPLAY "UNABLE TO UPDATE RECORD" AT COLUMN NUMBER 1.
+           CLOSE EMPPERSONALFILE.
+           GO TO MAIN-PARA.
+
+       EMPPERSONAL-DELETE-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN I-O EMPPERSONALFILE.
+           DISPLAY "ENTER EMP CODE TO RETIRE :" AT COLUMN NUMBER 1.
+           ACCEPT EPEMPID AT COLUMN NUMBER 35.
+           READ EMPPERSONALFILE
+              INVALID KEY
+                 DISPLAY "EMPLOYEE CODE NOT FOUND" AT COLUMN NUMBER 1
+                 CLOSE EMPPERSONALFILE
+                 GO TO MAIN-PARA.
+           DELETE EMPPERSONALFILE RECORD
+              INVALID KEY
+                 DISPLAY "UNABLE TO RETIRE RECORD" AT COLUMN NUMBER 1.
+           CLOSE EMPPERSONALFILE.
+           GO TO MAIN-PARA.
+
+       EMPPERSONAL-FIELDS-PARA.
+           DISPLAY "ENTER TEMP ADDRESS :" AT COLUMN NUMBER 1.
+           ACCEPT EPTADD AT COLUMN NUMBER 35.
+           DISPLAY "ENTER PHONE :" AT COLUMN NUMBER 1.
+           ACCEPT EPTPH AT COLUMN NUMBER 35.
+           DISPLAY "ENTER DOB :" AT COLUMN NUMBER 1.
+           ACCEPT EPDOB AT COLUMN NUMBER 35.
+           DISPLAY "ENTER POB :" AT COLUMN NUMBER 1.
+           ACCEPT EPPOB AT COLUMN NUMBER 35.
+           DISPLAY "ENTER LANGUAGE KNOWN :" AT COLUMN NUMBER 1.
+           ACCEPT EPLANG AT COLUMN NUMBER 35.
+           DISPLAY "ENTER BLOOD GROUP :" AT COLUMN NUMBER 1.
+           ACCEPT EPBLOOD AT COLUMN NUMBER 35.
+           DISPLAY "ENTER WEIGHT :" AT COLUMN NUMBER 1.
            ACCEPT EPWEIGHT AT COLUMN NUMBER 35.
            DISPLAY "ENTER HEIGHT :" AT COLUMN NUMBER 1.
            ACCEPT EPHEIGHT AT COLUMN NUMBER 35.
@@ -1357,9 +2013,1467 @@
            ACCEPT EPCHILD AT COLUMN NUMBER 35.
            DISPLAY "ENTER DOB OF CHILD :" AT COLUMN NUMBER 1.
            ACCEPT EPDOBC AT COLUMN NUMBER 35.
-           WRITE EMPPERSONALREC.
-           CLOSE EMPPERSONALFILE.
-           GO TO MAIN-PARA.
            END PROGRAM EMP.
            END PROGRAM EMPREAD.
            END PROGRAM MAINHRMS.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYBRREG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PEMPID
+           FILE STATUS IS FSP.
+
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT BRANCHFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BBRID
+           FILE STATUS IS FSB.
+
+           SELECT WORK-FILE ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PAYMENT.DAT".
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+
+       FD BRANCHFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BRANCH.DAT".
+       01 BRANCHREC.
+           02 BBRID    PIC X(6).
+           02 BBRNAME  PIC X(15).
+           02 BBRADD   PIC X(30).
+           02 BBRPH    PIC X(10).
+           02 BEMAIL   PIC X(20).
+           02 BMGRNAME PIC X(25).
+
+       SD WORK-FILE.
+       01 WORK-REC.
+           02 WBRNID   PIC X(6).
+           02 WBRNAME  PIC X(15).
+           02 WEMPID   PIC X(6).
+           02 WBASIC   PIC 9(6)V99.
+           02 WDA      PIC 9(6)V99.
+           02 WHRA     PIC 9(6)V99.
+           02 WPTAX    PIC 9(6)V99.
+           02 WITAX    PIC 9(6)V99.
+           02 WLOAN    PIC 9(8)V99.
+           02 WLOANDA  PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FSP PIC XX.
+       77 FSE PIC XX.
+       77 FSB PIC XX.
+       77 BUILD-EOF-SW PIC X VALUE 'N'.
+           88 BUILD-EOF VALUE 'Y'.
+       77 SORT-EOF-SW PIC X VALUE 'N'.
+           88 SORT-EOF VALUE 'Y'.
+       77 FIRST-BREAK-SW PIC X VALUE 'Y'.
+       77 HOLD-BRNID   PIC X(6) VALUE SPACES.
+       77 HOLD-BRNAME  PIC X(15) VALUE SPACES.
+       77 SUB-BASIC    PIC 9(8)V99 VALUE 0.
+       77 SUB-DA       PIC 9(8)V99 VALUE 0.
+       77 SUB-HRA      PIC 9(8)V99 VALUE 0.
+       77 SUB-PTAX     PIC 9(8)V99 VALUE 0.
+       77 SUB-ITAX     PIC 9(8)V99 VALUE 0.
+       77 SUB-LOAN     PIC 9(9)V99 VALUE 0.
+       77 SUB-LOANDA   PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           SORT WORK-FILE ON ASCENDING KEY WBRNID
+               INPUT PROCEDURE IS BUILD-PARA
+               OUTPUT PROCEDURE IS PRINT-PARA.
+           EXIT PROGRAM.
+
+       BUILD-PARA.
+           OPEN INPUT PAYMENTFILE.
+           OPEN INPUT EMPFILE.
+           OPEN INPUT BRANCHFILE.
+           PERFORM BUILD-READ-PARA UNTIL BUILD-EOF.
+           CLOSE PAYMENTFILE.
+           CLOSE EMPFILE.
+           CLOSE BRANCHFILE.
+
+       BUILD-READ-PARA.
+           READ PAYMENTFILE AT END SET BUILD-EOF TO TRUE
+               GO TO BUILD-READ-EXIT.
+           MOVE PEMPID TO EEMPID.
+           MOVE SPACES TO EBRNID.
+           READ EMPFILE INVALID KEY MOVE SPACES TO EBRNID.
+           MOVE EBRNID TO BBRID.
+           READ BRANCHFILE INVALID KEY
+               MOVE "UNKNOWN" TO BBRNAME.
+           MOVE EBRNID TO WBRNID.
+           MOVE BBRNAME TO WBRNAME.
+           MOVE PEMPID TO WEMPID.
+           MOVE PBASIC TO WBASIC.
+           MOVE PDA TO WDA.
+           MOVE PHRA TO WHRA.
+           MOVE PPTAX TO WPTAX.
+           MOVE PITAX TO WITAX.
+           MOVE PLOAN TO WLOAN.
+           MOVE PLOANDA TO WLOANDA.
+           RELEASE WORK-REC.
+       BUILD-READ-EXIT.
+           EXIT.
+
+       PRINT-PARA.
+           DISPLAY " ".
+           DISPLAY "BRANCH-WISE PAYROLL REGISTER".
+           PERFORM PRINT-RETURN-PARA UNTIL SORT-EOF.
+           IF FIRST-BREAK-SW = 'N'
+              PERFORM PRINT-SUBTOTAL-PARA.
+           DISPLAY " ".
+           DISPLAY "END OF PAYROLL REGISTER".
+
+       PRINT-RETURN-PARA.
+           RETURN WORK-FILE AT END SET SORT-EOF TO TRUE
+               GO TO PRINT-RETURN-EXIT.
+           IF FIRST-BREAK-SW = 'Y'
+              MOVE WBRNID TO HOLD-BRNID
+              MOVE WBRNAME TO HOLD-BRNAME
+              MOVE 'N' TO FIRST-BREAK-SW
+              PERFORM PRINT-BRANCH-HEADER-PARA
+           ELSE
+             IF WBRNID NOT = HOLD-BRNID
+                PERFORM PRINT-SUBTOTAL-PARA
+                MOVE WBRNID TO HOLD-BRNID
+                MOVE WBRNAME TO HOLD-BRNAME
+                PERFORM PRINT-BRANCH-HEADER-PARA.
+           DISPLAY "  EMP " WEMPID
+             " BASIC " WBASIC
+             " DA " WDA
+             " HRA " WHRA
+             " PTAX " WPTAX
+             " ITAX " WITAX
+             " LOAN " WLOAN
+             " LOANDA " WLOANDA.
+           ADD WBASIC TO SUB-BASIC.
+           ADD WDA TO SUB-DA.
+           ADD WHRA TO SUB-HRA.
+           ADD WPTAX TO SUB-PTAX.
+           ADD WITAX TO SUB-ITAX.
+           ADD WLOAN TO SUB-LOAN.
+           ADD WLOANDA TO SUB-LOANDA.
+       PRINT-RETURN-EXIT.
+           EXIT.
+
+       PRINT-BRANCH-HEADER-PARA.
+           DISPLAY " ".
+           DISPLAY "BRANCH " HOLD-BRNID " " HOLD-BRNAME.
+
+       PRINT-SUBTOTAL-PARA.
+           DISPLAY "  SUBTOTAL"
+             " BASIC " SUB-BASIC
+             " DA " SUB-DA
+             " HRA " SUB-HRA
+             " PTAX " SUB-PTAX
+             " ITAX " SUB-ITAX
+             " LOAN " SUB-LOAN
+             " LOANDA " SUB-LOANDA.
+           MOVE 0 TO SUB-BASIC SUB-DA SUB-HRA SUB-PTAX SUB-ITAX
+               SUB-LOAN SUB-LOANDA.
+           END PROGRAM PAYBRREG.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYSLIP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PEMPID
+           FILE STATUS IS FSP.
+
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PAYMENT.DAT".
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       77 FSP PIC XX.
+       77 FSE PIC XX.
+       77 GROSS           PIC 9(8)V99 VALUE 0.
+       77 TOTAL-DEDUCTION PIC 9(8)V99 VALUE 0.
+       77 NET-PAY         PIC S9(8)V99 VALUE 0.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+           02 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           OPEN INPUT PAYMENTFILE.
+           OPEN INPUT EMPFILE.
+           DISPLAY "ENTER EMPLOYEE CODE :".
+           ACCEPT PEMPID.
+           READ PAYMENTFILE INVALID KEY GO TO ERROR-PARA.
+           MOVE PEMPID TO EEMPID.
+           MOVE "NAME NOT ON FILE         " TO EEMPNAME.
+           READ EMPFILE INVALID KEY
+               MOVE "NAME NOT ON FILE         " TO EEMPNAME.
+           PERFORM COMPUTE-PARA.
+           PERFORM PRINT-PARA.
+           CLOSE PAYMENTFILE.
+           CLOSE EMPFILE.
+           EXIT PROGRAM.
+
+       COMPUTE-PARA.
+           COMPUTE GROSS = PBASIC + PDA + PCCA + PHRA + PDPA + PPPA
+               + PEDUA + PTECHJR + PLUNCHA + PCONVEY + PBUSATR + PLTA
+               + PGRTY + PPERINC + PMEDI + PBOOK + PENTER + PTPH
+               + PHOUSE + PVEHMAN + PCREDIT + PCLUB.
+           COMPUTE TOTAL-DEDUCTION = PPF + PESI + PPTAX + PITAX
+               + PLOAN + PLOANDA + POTHERD.
+           COMPUTE NET-PAY = GROSS - TOTAL-DEDUCTION.
+
+       PRINT-PARA.
+           DISPLAY " ".
+           DISPLAY "               PAYSLIP".
+           DISPLAY " EMPLOYEE CODE   :" PEMPID.
+           DISPLAY " EMPLOYEE NAME   :" EEMPNAME.
+           DISPLAY " ".
+           DISPLAY " EARNINGS".
+           DISPLAY "   BASIC                       :" PBASIC.
+           DISPLAY "   DEARNESS ALLOWANCE          :" PDA.
+           DISPLAY "   CITY COMPENSATORY ALLOWANCE :" PCCA.
+           DISPLAY "   HRA                         :" PHRA.
+           DISPLAY "   DPA                         :" PDPA.
+           DISPLAY "   PPA                         :" PPPA.
+           DISPLAY "   EDUCATIONAL ALLOWANCE       :" PEDUA.
+           DISPLAY "   TECHNICAL JOURNAL           :" PTECHJR.
+           DISPLAY "   LUNCH ALLOWANCE             :" PLUNCHA.
+           DISPLAY "   CONVEYANCE                  :" PCONVEY.
+           DISPLAY "   BUSINESS ATTIREMENT         :" PBUSATR.
+           DISPLAY "   LEAVE TRAVEL ALLOWANCE      :" PLTA.
+           DISPLAY "   GRATUITY                    :" PGRTY.
+           DISPLAY "   PERFORMANCE INCENTIVE       :" PPERINC.
+           DISPLAY "   MEDICAL REIMBURSEMENT       :" PMEDI.
+           DISPLAY "   BOOK REIMBURSEMENT          :" PBOOK.
+           DISPLAY "   ENTERTAINMENT               :" PENTER.
+           DISPLAY "   PHONE                       :" PTPH.
+           DISPLAY "   HOUSE RELATED               :" PHOUSE.
+           DISPLAY "   VEHICLE MAINTENANCE         :" PVEHMAN.
+           DISPLAY "   CREDIT CARD                 :" PCREDIT.
+           DISPLAY "   CLUB                        :" PCLUB.
+           DISPLAY "   GROSS                       :" GROSS.
+           DISPLAY " ".
+           DISPLAY " DEDUCTIONS".
+           DISPLAY "   PF                          :" PPF.
+           DISPLAY "   ESI                         :" PESI.
+           DISPLAY "   PROFESSIONAL TAX            :" PPTAX.
+           DISPLAY "   INCOME TAX                  :" PITAX.
+           DISPLAY "   LOAN                        :" PLOAN.
+           DISPLAY "   LOAN DEDUCTION AMOUNT       :" PLOANDA.
+           DISPLAY "   OTHER DEDUCTION             :" POTHERD.
+           DISPLAY "   TOTAL DEDUCTION             :" TOTAL-DEDUCTION.
+           DISPLAY " ".
+           DISPLAY " NET PAY                       :" NET-PAY.
+           DISPLAY " ".
+           DISPLAY " LEAVE BALANCE".
+           DISPLAY "   CASUAL LEAVE                :" PCL.
+           DISPLAY "   SICK LEAVE                  :" PSL.
+           DISPLAY "   PAID LEAVE                  :" PPL.
+           DISPLAY "   LEAVE LOSS OF PAY           :" PLLOP.
+           DISPLAY "   OTHER LEAVES                :" POTHERL.
+
+       ERROR-PARA.
+           CLOSE PAYMENTFILE.
+           CLOSE EMPFILE.
+           DISPLAY "INVALID EMPLOYEE CODE".
+           EXIT PROGRAM.
+           END PROGRAM PAYSLIP.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPDIR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT BRANCHFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BBRID
+           FILE STATUS IS FSB.
+
+           SELECT DESIGNATIONFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSDES.
+
+           SELECT WORK-FILE ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+
+       FD BRANCHFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BRANCH.DAT".
+       01 BRANCHREC.
+           02 BBRID    PIC X(6).
+           02 BBRNAME  PIC X(15).
+           02 BBRADD   PIC X(30).
+           02 BBRPH    PIC X(10).
+           02 BEMAIL   PIC X(20).
+           02 BMGRNAME PIC X(25).
+
+       FD DESIGNATIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DESIG.DAT".
+       01 DESIGNATIONREC.
+           02 DESID    PIC X(6).
+           02 DESIGN   PIC X(15).
+           02 DESHRT   PIC X(4).
+
+       SD WORK-FILE.
+       01 WORK-REC.
+           02 WGRPID    PIC X(6).
+           02 WGRPNAME  PIC X(15).
+           02 WEMPID    PIC X(6).
+           02 WEMPNAME  PIC X(25).
+           02 WBRNID    PIC X(6).
+           02 WBRNAME   PIC X(15).
+           02 WDESID    PIC X(6).
+           02 WDESIGN   PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 FSE   PIC XX.
+       77 FSB   PIC XX.
+       77 FSDES PIC XX.
+       77 CHOICE PIC 9.
+       77 BUILD-EOF-SW PIC X VALUE 'N'.
+           88 BUILD-EOF VALUE 'Y'.
+       77 DESIG-EOF-SW PIC X VALUE 'N'.
+           88 DESIG-EOF VALUE 'Y'.
+       77 SORT-EOF-SW PIC X VALUE 'N'.
+           88 SORT-EOF VALUE 'Y'.
+       77 FIRST-BREAK-SW PIC X VALUE 'Y'.
+       77 HOLD-GRPID   PIC X(6) VALUE SPACES.
+       77 HOLD-GRPNAME PIC X(15) VALUE SPACES.
+       77 DESIG-FOUND-SW PIC X VALUE 'N'.
+           88 DESIG-FOUND VALUE 'Y'.
+       01 DESIG-TABLE.
+           05 DESIG-TABLE-ENTRY OCCURS 500 TIMES.
+               10 TDESID   PIC X(6).
+               10 TDESIGN  PIC X(15).
+       77 DESIG-TABLE-COUNT PIC 9(05) VALUE ZERO.
+           88 DESIG-TABLE-FULL VALUE 500.
+       77 DESIG-TABLE-SUB   PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "1 AT COLUMN NUMBER 5. GROUP BY BRANCH".
+           DISPLAY "2 AT COLUMN NUMBER 5. GROUP BY DESIGNATION".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT CHOICE AT COLUMN NUMBER 45.
+           SORT WORK-FILE ON ASCENDING KEY WGRPID
+               INPUT PROCEDURE IS BUILD-PARA
+               OUTPUT PROCEDURE IS PRINT-PARA.
+           EXIT PROGRAM.
+
+       BUILD-PARA.
+           OPEN INPUT DESIGNATIONFILE.
+           PERFORM BUILD-DESIG-TABLE-PARA UNTIL DESIG-EOF.
+           CLOSE DESIGNATIONFILE.
+           IF DESIG-TABLE-FULL
+              DISPLAY "DESIGNATION TABLE FULL - SOME CODES NOT LOADED"
+                AT COLUMN NUMBER 1.
+           OPEN INPUT EMPFILE.
+           OPEN INPUT BRANCHFILE.
+           PERFORM BUILD-READ-PARA UNTIL BUILD-EOF.
+           CLOSE EMPFILE.
+           CLOSE BRANCHFILE.
+
+       BUILD-DESIG-TABLE-PARA.
+           READ DESIGNATIONFILE AT END SET DESIG-EOF TO TRUE
+               GO TO BUILD-DESIG-TABLE-EXIT.
+           IF NOT DESIG-TABLE-FULL
+              ADD 1 TO DESIG-TABLE-COUNT
+              MOVE DESID TO TDESID(DESIG-TABLE-COUNT)
+              MOVE DESIGN TO TDESIGN(DESIG-TABLE-COUNT).
+       BUILD-DESIG-TABLE-EXIT.
+           EXIT.
+
+       BUILD-READ-PARA.
+           READ EMPFILE AT END SET BUILD-EOF TO TRUE
+               GO TO BUILD-READ-EXIT.
+           MOVE EBRNID TO BBRID.
+           MOVE "UNKNOWN" TO BBRNAME.
+           READ BRANCHFILE INVALID KEY
+               MOVE "UNKNOWN" TO BBRNAME.
+           PERFORM BUILD-DESIG-LOOKUP-PARA.
+           MOVE EEMPID TO WEMPID.
+           MOVE EEMPNAME TO WEMPNAME.
+           MOVE EBRNID TO WBRNID.
+           MOVE BBRNAME TO WBRNAME.
+           MOVE EDESID TO WDESID.
+           IF CHOICE = 2
+              MOVE EDESID TO WGRPID
+              MOVE WDESIGN TO WGRPNAME
+           ELSE
+              MOVE EBRNID TO WGRPID
+              MOVE BBRNAME TO WGRPNAME.
+           RELEASE WORK-REC.
+       BUILD-READ-EXIT.
+           EXIT.
+
+       BUILD-DESIG-LOOKUP-PARA.
+           MOVE 'N' TO DESIG-FOUND-SW.
+           MOVE "UNKNOWN" TO WDESIGN.
+           MOVE 1 TO DESIG-TABLE-SUB.
+           PERFORM BUILD-DESIG-SCAN-PARA
+               UNTIL DESIG-TABLE-SUB > DESIG-TABLE-COUNT OR DESIG-FOUND.
+
+       BUILD-DESIG-SCAN-PARA.
+           IF TDESID(DESIG-TABLE-SUB) = EDESID
+              MOVE TDESIGN(DESIG-TABLE-SUB) TO WDESIGN
+              MOVE 'Y' TO DESIG-FOUND-SW
+           ELSE
+              ADD 1 TO DESIG-TABLE-SUB.
+
+       PRINT-PARA.
+           DISPLAY " ".
+           DISPLAY "EMPLOYEE DIRECTORY".
+           PERFORM PRINT-RETURN-PARA UNTIL SORT-EOF.
+           DISPLAY " ".
+           DISPLAY "END OF EMPLOYEE DIRECTORY".
+
+       PRINT-RETURN-PARA.
+           RETURN WORK-FILE AT END SET SORT-EOF TO TRUE
+               GO TO PRINT-RETURN-EXIT.
+           IF FIRST-BREAK-SW = 'Y'
+              MOVE WGRPID TO HOLD-GRPID
+              MOVE WGRPNAME TO HOLD-GRPNAME
+              MOVE 'N' TO FIRST-BREAK-SW
+              PERFORM PRINT-GROUP-HEADER-PARA
+           ELSE
+             IF WGRPID NOT = HOLD-GRPID
+                MOVE WGRPID TO HOLD-GRPID
+                MOVE WGRPNAME TO HOLD-GRPNAME
+                PERFORM PRINT-GROUP-HEADER-PARA.
+           DISPLAY "  EMP " WEMPID
+             " NAME " WEMPNAME
+             " BRANCH " WBRNID
+             " DESIGNATION " WDESID.
+       PRINT-RETURN-EXIT.
+           EXIT.
+
+       PRINT-GROUP-HEADER-PARA.
+           DISPLAY " ".
+           DISPLAY "GROUP " HOLD-GRPID " " HOLD-GRPNAME.
+           END PROGRAM EMPDIR.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVHIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REVISIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RREVID
+           ALTERNATE RECORD KEY IS REMPID WITH DUPLICATES
+           FILE STATUS IS FSR.
+
+           SELECT WORK-FILE ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REVISIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "REVISION.DAT".
+       01 REVISIONREC.
+           02 RREVID   PIC X(6).
+           02 REMPID   PIC X(6).
+           02 RDESCODE PIC X(6).
+           02 RBASIC   PIC 9(6)V99.
+           02 RHRA     PIC 9(6)V99.
+           02 RDPA     PIC 9(6)V99.
+           02 RPPA     PIC 9(6)V99.
+           02 REDUA    PIC 9(6)V99.
+           02 RTECHJR  PIC 9(6)V99.
+           02 RLUNCHA  PIC 9(6)V99.
+           02 RCONVEY  PIC 9(6)V99.
+           02 RBUSATR  PIC 9(6)V99.
+           02 RLTA     PIC 9(6)V99.
+           02 RPF      PIC 9(6)V99.
+           02 RESI     PIC 9(6)V99.
+           02 RREVDATE PIC X(10).
+
+       SD WORK-FILE.
+       01 WORK-REC.
+           02 WREVDATE PIC X(10).
+           02 WREVID   PIC X(6).
+           02 WBASIC   PIC 9(6)V99.
+           02 WHRA     PIC 9(6)V99.
+           02 WDPA     PIC 9(6)V99.
+           02 WPPA     PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FSR   PIC XX.
+       77 SEARCH-EMPID PIC X(6).
+       77 BUILD-EOF-SW PIC X VALUE 'N'.
+           88 BUILD-EOF VALUE 'Y'.
+       77 SORT-EOF-SW PIC X VALUE 'N'.
+           88 SORT-EOF VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ENTER EMPLOYEE CODE :" AT COLUMN NUMBER 1.
+           ACCEPT SEARCH-EMPID AT COLUMN NUMBER 35.
+           SORT WORK-FILE ON ASCENDING KEY WREVDATE
+               INPUT PROCEDURE IS BUILD-PARA
+               OUTPUT PROCEDURE IS PRINT-PARA.
+           EXIT PROGRAM.
+
+       BUILD-PARA.
+           OPEN INPUT REVISIONFILE.
+           MOVE SEARCH-EMPID TO REMPID.
+           START REVISIONFILE KEY IS EQUAL REMPID
+               INVALID KEY SET BUILD-EOF TO TRUE.
+           IF NOT BUILD-EOF
+              PERFORM BUILD-READ-PARA UNTIL BUILD-EOF.
+           CLOSE REVISIONFILE.
+
+       BUILD-READ-PARA.
+           READ REVISIONFILE NEXT RECORD AT END SET BUILD-EOF TO TRUE
+               GO TO BUILD-READ-EXIT.
+           IF REMPID NOT = SEARCH-EMPID
+              SET BUILD-EOF TO TRUE
+              GO TO BUILD-READ-EXIT.
+           MOVE RREVDATE TO WREVDATE.
+           MOVE RREVID TO WREVID.
+           MOVE RBASIC TO WBASIC.
+           MOVE RHRA TO WHRA.
+           MOVE RDPA TO WDPA.
+           MOVE RPPA TO WPPA.
+           RELEASE WORK-REC.
+       BUILD-READ-EXIT.
+           EXIT.
+
+       PRINT-PARA.
+           DISPLAY " ".
+           DISPLAY "SALARY REVISION HISTORY FOR EMPLOYEE " SEARCH-EMPID.
+           PERFORM PRINT-RETURN-PARA UNTIL SORT-EOF.
+           DISPLAY " ".
+           DISPLAY "END OF REVISION HISTORY".
+
+       PRINT-RETURN-PARA.
+           RETURN WORK-FILE AT END SET SORT-EOF TO TRUE
+               GO TO PRINT-RETURN-EXIT.
+           DISPLAY "  REVISION " WREVID
+             " DATE " WREVDATE
+             " BASIC " WBASIC
+             " HRA " WHRA
+             " DPA " WDPA
+             " PPA " WPPA.
+       PRINT-RETURN-EXIT.
+           EXIT.
+           END PROGRAM REVHIST.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LVRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PEMPID
+           FILE STATUS IS FSP.
+
+           SELECT LEAVEFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LEMPID
+           FILE STATUS IS FSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PAYMENT.DAT".
+       01 PAYMENTREC.
+           02 PEMPID   PIC X(6).
+           02 PBASIC   PIC 9(6)V99.
+           02 PDA      PIC 9(6)V99.
+           02 PCCA     PIC 9(6)V99.
+           02 PHRA     PIC 9(6)V99.
+           02 PDPA     PIC 9(6)V99.
+           02 PPPA     PIC 9(6)V99.
+           02 PEDUA    PIC 9(6)V99.
+           02 PTECHJR  PIC 9(6)V99.
+           02 PLUNCHA  PIC 9(6)V99.
+           02 PCONVEY  PIC 9(6)V99.
+           02 PBUSATR  PIC 9(6)V99.
+           02 PLTA     PIC 9(6)V99.
+           02 PPF      PIC 9(6)V99.
+           02 PESI     PIC 9(6)V99.
+           02 PGRTY    PIC 9(6)V99.
+           02 PPTAX    PIC 9(6)V99.
+           02 PITAX    PIC 9(6)V99.
+           02 PLOAN    PIC 9(8)V99.
+           02 PLOANDA  PIC 9(8)V99.
+           02 POTHERD  PIC 9(6)V99.
+           02 PPERINC  PIC 9(6)V99.
+           02 PMEDI    PIC 9(6)V99.
+           02 PBOOK    PIC 9(6)V99.
+           02 PENTER   PIC 9(6)V99.
+           02 PTPH     PIC 9(6)V99.
+           02 PHOUSE   PIC 9(6)V99.
+           02 PVEHMAN  PIC 9(6)V99.
+           02 PCREDIT  PIC 9(6)V99.
+           02 PCLUB    PIC 9(6)V99.
+           02 PCL      PIC 99.
+           02 PSL      PIC 99.
+           02 PPL      PIC 99.
+           02 PLLOP    PIC 999.
+           02 POTHERL  PIC 999.
+
+       FD LEAVEFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "LEAVE.DAT".
+       01 LEAVEREC.
+           02 LEMPID    PIC X(6).
+           02 LFMDATE   PIC X(10).
+           02 LTODATE   PIC X(10).
+           02 LLEVCAT   PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       77 FSP PIC XX.
+       77 FSL PIC XX.
+       77 PAY-EOF-SW PIC X VALUE 'N'.
+           88 PAY-EOF VALUE 'Y'.
+       77 LEAVE-FOUND-SW PIC X VALUE 'N'.
+           88 LEAVE-FOUND VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT PAYMENTFILE.
+           OPEN INPUT LEAVEFILE.
+           DISPLAY " ".
+           DISPLAY "LEAVE BALANCE RECONCILIATION EXCEPTIONS".
+           PERFORM READ-PARA UNTIL PAY-EOF.
+           CLOSE PAYMENTFILE.
+           CLOSE LEAVEFILE.
+           DISPLAY " ".
+           DISPLAY "END OF RECONCILIATION".
+           EXIT PROGRAM.
+
+       READ-PARA.
+           READ PAYMENTFILE AT END SET PAY-EOF TO TRUE
+               GO TO READ-EXIT.
+           MOVE PEMPID TO LEMPID.
+           READ LEAVEFILE
+               INVALID KEY MOVE 'N' TO LEAVE-FOUND-SW
+               NOT INVALID KEY MOVE 'Y' TO LEAVE-FOUND-SW.
+           IF LEAVE-FOUND
+              PERFORM CHECK-CATEGORY-PARA
+           ELSE
+              PERFORM CHECK-NO-RECORD-PARA.
+       READ-EXIT.
+           EXIT.
+
+       CHECK-CATEGORY-PARA.
+           IF LLEVCAT = "CL" AND PCL = 0
+              PERFORM DISPLAY-MISMATCH-PARA
+           ELSE
+             IF LLEVCAT = "SL" AND PSL = 0
+                PERFORM DISPLAY-MISMATCH-PARA
+             ELSE
+               IF LLEVCAT = "PL" AND PPL = 0
+                  PERFORM DISPLAY-MISMATCH-PARA
+               ELSE
+                 IF LLEVCAT = "LOP" AND PLLOP = 0
+                    PERFORM DISPLAY-MISMATCH-PARA
+                 ELSE
+                   IF LLEVCAT = "OTH" AND POTHERL = 0
+                      PERFORM DISPLAY-MISMATCH-PARA
+                   ELSE
+                     IF LLEVCAT NOT = "CL" AND LLEVCAT NOT = "SL"
+                        AND LLEVCAT NOT = "PL" AND LLEVCAT NOT = "LOP"
+                        AND LLEVCAT NOT = "OTH"
+                        PERFORM DISPLAY-MISMATCH-PARA.
+
+       CHECK-NO-RECORD-PARA.
+           IF PCL NOT = 0 OR PSL NOT = 0 OR PPL NOT = 0
+              OR PLLOP NOT = 0 OR POTHERL NOT = 0
+              DISPLAY "  EXCEPTION EMP " PEMPID
+                " NO LEAVE RECORD ON FILE"
+                " CL " PCL
+                " SL " PSL
+                " PL " PPL
+                " LOP " PLLOP
+                " OTHER " POTHERL.
+
+       DISPLAY-MISMATCH-PARA.
+           DISPLAY "  EXCEPTION EMP " PEMPID
+             " LEAVE-CAT " LLEVCAT
+             " CL " PCL
+             " SL " PSL
+             " PL " PPL
+             " LOP " PLLOP
+             " OTHER " POTHERL.
+           END PROGRAM LVRECON.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT CONFIRMATIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CCONID
+           ALTERNATE RECORD KEY IS CEMPID
+           FILE STATUS IS FSC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+
+       FD CONFIRMATIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CONFIRM.DAT".
+       01 CONFIRMATIONREC.
+           02 CCONID   PIC X(6).
+           02 CEMPID   PIC X(6).
+           02 CCDATE   PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       77 FSE PIC XX.
+       77 FSC PIC XX.
+       77 EMP-EOF-SW PIC X VALUE 'N'.
+           88 EMP-EOF VALUE 'Y'.
+       77 CONF-FOUND-SW PIC X VALUE 'N'.
+           88 CONF-FOUND VALUE 'Y'.
+       77 CURR-DATE-WS  PIC 9(8).
+       77 CURR-YEAR     PIC 9(4).
+       77 DOJ-YEAR      PIC 9(4).
+       77 TENURE-YEARS  PIC 9(4).
+       77 PROBATION-YEARS PIC 99 VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT CURR-DATE-WS FROM DATE YYYYMMDD.
+           MOVE CURR-DATE-WS(1:4) TO CURR-YEAR.
+           OPEN INPUT EMPFILE.
+           OPEN INPUT CONFIRMATIONFILE.
+           DISPLAY " ".
+           DISPLAY "CONFIRMATION-DUE EXCEPTIONS".
+           PERFORM READ-PARA UNTIL EMP-EOF.
+           CLOSE EMPFILE.
+           CLOSE CONFIRMATIONFILE.
+           DISPLAY " ".
+           DISPLAY "END OF CONFIRMATION-DUE EXCEPTIONS".
+           EXIT PROGRAM.
+
+       READ-PARA.
+           READ EMPFILE AT END SET EMP-EOF TO TRUE
+               GO TO READ-EXIT.
+           IF EDOJ(1:4) IS NUMERIC
+              MOVE EDOJ(1:4) TO DOJ-YEAR
+              COMPUTE TENURE-YEARS = CURR-YEAR - DOJ-YEAR
+              IF TENURE-YEARS >= PROBATION-YEARS
+                 PERFORM CHECK-CONFIRMATION-PARA.
+       READ-EXIT.
+           EXIT.
+
+       CHECK-CONFIRMATION-PARA.
+           MOVE EEMPID TO CEMPID.
+           READ CONFIRMATIONFILE KEY IS CEMPID
+               INVALID KEY MOVE 'N' TO CONF-FOUND-SW
+               NOT INVALID KEY MOVE 'Y' TO CONF-FOUND-SW.
+           IF NOT CONF-FOUND
+              DISPLAY "  PENDING CONFIRMATION EMP " EEMPID
+                " NAME " EEMPNAME
+                " DOJ " EDOJ
+                " TENURE-YEARS " TENURE-YEARS.
+           END PROGRAM CONFCHK.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HRMSBKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSE.
+
+           SELECT LEAVEFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS LEMPID
+           FILE STATUS IS FSL.
+
+           SELECT BRANCHFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BBRID
+           FILE STATUS IS FSB.
+
+           SELECT DESIGNATIONFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSDES.
+
+           SELECT DEPARTMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DEPCODE
+           FILE STATUS IS FSDEP.
+
+           SELECT REVISIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS RREVID
+           FILE STATUS IS FSR.
+
+           SELECT PAYMENTFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PEMPID
+           FILE STATUS IS FSP.
+
+           SELECT CONFIRMATIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CCONID
+           FILE STATUS IS FSC.
+
+           SELECT GRADEFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSG.
+
+           SELECT TRANSFERFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TTRFID
+           FILE STATUS IS FST.
+
+           SELECT EMPPERSONALFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EPEMPID
+           FILE STATUS IS FSEP.
+
+           SELECT BKUPFILE ASSIGN TO BKUP-NAME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FSBK.
+
+           SELECT CHECKPOINTFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FSCHKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "EMP.DAT".
+       01 EMPREC.
+           02 EEMPID PIC X(6).
+           02 FILLER PIC X(121).
+
+       FD LEAVEFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "LEAVE.DAT".
+       01 LEAVEREC.
+           02 LEMPID PIC X(6).
+           02 FILLER PIC X(23).
+
+       FD BRANCHFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BRANCH.DAT".
+       01 BRANCHREC.
+           02 BBRID PIC X(6).
+           02 FILLER PIC X(100).
+
+       FD DESIGNATIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DESIG.DAT".
+       01 DESIGNATIONREC  PIC X(25).
+
+       FD DEPARTMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DEPART.DAT".
+       01 DEPARTMENTREC.
+           02 DEPCODE PIC X(6).
+           02 FILLER PIC X(20).
+
+       FD REVISIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "REVISION.DAT".
+       01 REVISIONREC.
+           02 RREVID PIC X(6).
+           02 FILLER PIC X(118).
+
+       FD PAYMENTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PAYMENT.DAT".
+       01 PAYMENTREC.
+           02 PEMPID PIC X(6).
+           02 FILLER PIC X(248).
+
+       FD CONFIRMATIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CONFIRM.DAT".
+       01 CONFIRMATIONREC.
+           02 CCONID PIC X(6).
+           02 FILLER PIC X(12).
+
+       FD GRADEFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "GRADE.DAT".
+       01 GRADEREC        PIC X(27).
+
+       FD TRANSFERFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "TRANSFER.DAT".
+       01 TRANSFERREC.
+           02 TTRFID PIC X(6).
+           02 FILLER PIC X(22).
+
+       FD EMPPERSONALFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "EMPPER.DAT".
+       01 EMPPERSONALREC.
+           02 EPEMPID PIC X(6).
+           02 FILLER PIC X(230).
+
+       FD BKUPFILE
+           LABEL RECORDS ARE STANDARD.
+       01 BKUPREC          PIC X(254).
+
+       FD CHECKPOINTFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CHECKPT.DAT".
+       01 CHECKPOINTREC.
+           02 CKDATE       PIC 9(8).
+           02 CKFILENAME   PIC X(20).
+           02 CKSTATUS     PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       77 FSE    PIC XX.
+       77 FSL    PIC XX.
+       77 FSB    PIC XX.
+       77 FSDES  PIC XX.
+       77 FSDEP  PIC XX.
+       77 FSR    PIC XX.
+       77 FSP    PIC XX.
+       77 FSC    PIC XX.
+       77 FSG    PIC XX.
+       77 FST    PIC XX.
+       77 FSEP   PIC XX.
+       77 FSBK   PIC XX.
+       77 FSCHKP PIC XX.
+       77 DATE-STAMP PIC 9(8).
+       77 BKUP-NAME  PIC X(20).
+       77 COPY-EOF-SW PIC X VALUE 'N'.
+           88 COPY-EOF VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT DATE-STAMP FROM DATE YYYYMMDD.
+           PERFORM BACKUP-EMP-PARA.
+           PERFORM BACKUP-LEAVE-PARA.
+           PERFORM BACKUP-BRANCH-PARA.
+           PERFORM BACKUP-DESIG-PARA.
+           PERFORM BACKUP-DEPT-PARA.
+           PERFORM BACKUP-REVISION-PARA.
+           PERFORM BACKUP-PAYMENT-PARA.
+           PERFORM BACKUP-CONFIRMATION-PARA.
+           PERFORM BACKUP-GRADE-PARA.
+           PERFORM BACKUP-TRANSFER-PARA.
+           PERFORM BACKUP-EMPPERSONAL-PARA.
+           PERFORM WRITE-CHECKPOINT-PARA.
+           DISPLAY "NIGHTLY BACKUP COMPLETE".
+           EXIT PROGRAM.
+
+       BACKUP-EMP-PARA.
+           STRING "EMP" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT EMPFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-EMP-COPY-PARA UNTIL COPY-EOF.
+           CLOSE EMPFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-EMP-COPY-PARA.
+           READ EMPFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-EMP-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE EMPREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-EMP-COPY-EXIT.
+           EXIT.
+
+       BACKUP-LEAVE-PARA.
+           STRING "LEAVE" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT LEAVEFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-LEAVE-COPY-PARA UNTIL COPY-EOF.
+           CLOSE LEAVEFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-LEAVE-COPY-PARA.
+           READ LEAVEFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-LEAVE-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE LEAVEREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-LEAVE-COPY-EXIT.
+           EXIT.
+
+       BACKUP-BRANCH-PARA.
+           STRING "BRANCH" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT BRANCHFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-BRANCH-COPY-PARA UNTIL COPY-EOF.
+           CLOSE BRANCHFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-BRANCH-COPY-PARA.
+           READ BRANCHFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-BRANCH-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE BRANCHREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-BRANCH-COPY-EXIT.
+           EXIT.
+
+       BACKUP-DESIG-PARA.
+           STRING "DESIG" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT DESIGNATIONFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-DESIG-COPY-PARA UNTIL COPY-EOF.
+           CLOSE DESIGNATIONFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-DESIG-COPY-PARA.
+           READ DESIGNATIONFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-DESIG-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE DESIGNATIONREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-DESIG-COPY-EXIT.
+           EXIT.
+
+       BACKUP-DEPT-PARA.
+           STRING "DEPART" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT DEPARTMENTFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-DEPT-COPY-PARA UNTIL COPY-EOF.
+           CLOSE DEPARTMENTFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-DEPT-COPY-PARA.
+           READ DEPARTMENTFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-DEPT-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE DEPARTMENTREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-DEPT-COPY-EXIT.
+           EXIT.
+
+       BACKUP-REVISION-PARA.
+           STRING "REVISION" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT REVISIONFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-REVISION-COPY-PARA UNTIL COPY-EOF.
+           CLOSE REVISIONFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-REVISION-COPY-PARA.
+           READ REVISIONFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-REVISION-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE REVISIONREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-REVISION-COPY-EXIT.
+           EXIT.
+
+       BACKUP-PAYMENT-PARA.
+           STRING "PAYMENT" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT PAYMENTFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-PAYMENT-COPY-PARA UNTIL COPY-EOF.
+           CLOSE PAYMENTFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-PAYMENT-COPY-PARA.
+           READ PAYMENTFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-PAYMENT-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE PAYMENTREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-PAYMENT-COPY-EXIT.
+           EXIT.
+
+       BACKUP-CONFIRMATION-PARA.
+           STRING "CONFIRM" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT CONFIRMATIONFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-CONFIRMATION-COPY-PARA UNTIL COPY-EOF.
+           CLOSE CONFIRMATIONFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-CONFIRMATION-COPY-PARA.
+           READ CONFIRMATIONFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-CONFIRMATION-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE CONFIRMATIONREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-CONFIRMATION-COPY-EXIT.
+           EXIT.
+
+       BACKUP-GRADE-PARA.
+           STRING "GRADE" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT GRADEFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-GRADE-COPY-PARA UNTIL COPY-EOF.
+           CLOSE GRADEFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-GRADE-COPY-PARA.
+           READ GRADEFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-GRADE-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE GRADEREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-GRADE-COPY-EXIT.
+           EXIT.
+
+       BACKUP-TRANSFER-PARA.
+           STRING "TRANSFER" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT TRANSFERFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-TRANSFER-COPY-PARA UNTIL COPY-EOF.
+           CLOSE TRANSFERFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-TRANSFER-COPY-PARA.
+           READ TRANSFERFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-TRANSFER-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE TRANSFERREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-TRANSFER-COPY-EXIT.
+           EXIT.
+
+       BACKUP-EMPPERSONAL-PARA.
+           STRING "EMPPER" DATE-STAMP ".BAK" DELIMITED BY SIZE
+               INTO BKUP-NAME.
+           OPEN INPUT EMPPERSONALFILE.
+           OPEN OUTPUT BKUPFILE.
+           MOVE 'N' TO COPY-EOF-SW.
+           PERFORM BACKUP-EMPPERSONAL-COPY-PARA UNTIL COPY-EOF.
+           CLOSE EMPPERSONALFILE.
+           CLOSE BKUPFILE.
+           PERFORM LOG-CHECKPOINT-PARA.
+
+       BACKUP-EMPPERSONAL-COPY-PARA.
+           READ EMPPERSONALFILE AT END SET COPY-EOF TO TRUE
+               GO TO BACKUP-EMPPERSONAL-COPY-EXIT.
+           MOVE SPACES TO BKUPREC.
+           MOVE EMPPERSONALREC TO BKUPREC.
+           WRITE BKUPREC.
+       BACKUP-EMPPERSONAL-COPY-EXIT.
+           EXIT.
+
+       LOG-CHECKPOINT-PARA.
+           OPEN EXTEND CHECKPOINTFILE.
+           IF FSCHKP = 30
+              OPEN OUTPUT CHECKPOINTFILE.
+           MOVE DATE-STAMP TO CKDATE.
+           MOVE BKUP-NAME TO CKFILENAME.
+           MOVE "GOOD" TO CKSTATUS.
+           WRITE CHECKPOINTREC.
+           CLOSE CHECKPOINTFILE.
+
+       WRITE-CHECKPOINT-PARA.
+           OPEN EXTEND CHECKPOINTFILE.
+           IF FSCHKP = 30
+              OPEN OUTPUT CHECKPOINTFILE.
+           MOVE DATE-STAMP TO CKDATE.
+           MOVE "ALL BACKUPS COMPLETE" TO CKFILENAME.
+           MOVE "GOOD" TO CKSTATUS.
+           WRITE CHECKPOINTREC.
+           CLOSE CHECKPOINTFILE.
+           END PROGRAM HRMSBKUP.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 CHOICE PIC 99.
+
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+           02 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY CLEAR-SCREEN AT COLUMN NUMBER 1.
+           DISPLAY "*******************************************"
+             AT COLUMN NUMBER 10.
+           DISPLAY "     HUMAN RESOURCE MANAGEMENT SYSTEM      "
+             AT COLUMN NUMBER 10.
+           DISPLAY "               REPORTS MENU                "
+             AT COLUMN NUMBER 10.
+           DISPLAY "*******************************************"
+             AT COLUMN NUMBER 10.
+           DISPLAY "1 AT COLUMN NUMBER 5. PAYROLL REGISTER BY BRANCH".
+           DISPLAY "2 AT COLUMN NUMBER 5. EMPLOYEE PAYSLIP".
+           DISPLAY "3 AT COLUMN NUMBER 5. EMPLOYEE DIRECTORY".
+           DISPLAY "4 AT COLUMN NUMBER 5. SALARY REVISION HISTORY".
+           DISPLAY "5 AT COLUMN NUMBER 5. LEAVE RECONCILIATION".
+           DISPLAY "6 AT COLUMN NUMBER 5. CONFIRMATION-DUE EXCEPTIONS".
+           DISPLAY "7 AT COLUMN NUMBER 5. EXIT".
+           DISPLAY "ENTER YOUR CHOICE :" AT COLUMN NUMBER 25.
+           ACCEPT CHOICE AT COLUMN NUMBER 45.
+           IF CHOICE = 1
+              CALL "PAYBRREG"
+              CANCEL "PAYBRREG"
+              GO TO MAIN-PARA
+           ELSE
+             IF CHOICE = 2
+                CALL "PAYSLIP"
+                CANCEL "PAYSLIP"
+                GO TO MAIN-PARA
+             ELSE
+               IF CHOICE = 3
+                  CALL "EMPDIR"
+                  CANCEL "EMPDIR"
+                  GO TO MAIN-PARA
+               ELSE
+                 IF CHOICE = 4
+                    CALL "REVHIST"
+                    CANCEL "REVHIST"
+                    GO TO MAIN-PARA
+                 ELSE
+                   IF CHOICE = 5
+                      CALL "LVRECON"
+                      CANCEL "LVRECON"
+                      GO TO MAIN-PARA
+                   ELSE
+                     IF CHOICE = 6
+                        CALL "CONFCHK"
+                        CANCEL "CONFCHK"
+                        GO TO MAIN-PARA
+                     ELSE
+                        EXIT PROGRAM.
+           END PROGRAM REPORTS.
